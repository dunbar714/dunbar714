@@ -0,0 +1,12 @@
+000010*----------------------------------------------------------------*
+000020*  ROOMREC.CPY                                                    *
+000030*  ONE RECORD PER GUEST ROOM ON THE DAILY HOUSEKEEPING BOARD.     *
+000040*  STATUS CODE OF 'D' = ROOM IS A DEPARTURE (CHECK-OUT) ROOM,     *
+000050*  STATUS CODE OF 'S' = ROOM IS A STAY-OVER (OCCUPIED) ROOM.      *
+000060*----------------------------------------------------------------*
+000070 01  ROOM-STATUS-RECORD.
+000080     05  RS-ROOM-NUMBER            PIC X(04).
+000090     05  RS-STATUS-CODE            PIC X(01).
+000100         88  RS-DEPARTURE-ROOM         VALUE 'D'.
+000110         88  RS-STAY-OVER-ROOM         VALUE 'S'.
+000120     05  FILLER                    PIC X(15).
