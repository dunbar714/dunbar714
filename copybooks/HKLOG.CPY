@@ -0,0 +1,22 @@
+000010*----------------------------------------------------------------*
+000020*  HKLOG.CPY                                                      *
+000030*  ONE RECORD PER RUN (OR PER SCENARIO) WRITTEN TO THE            *
+000040*  HOUSEKEEPING-LOG-FILE SO A RUN'S INPUTS AND RESULT-VALUES      *
+000050*  CAN BE PULLED UP AFTER THE FACT.                               *
+000060*----------------------------------------------------------------*
+000070 01  HOUSEKEEPING-LOG-RECORD.
+000080     05  HL-RUN-DATE                PIC 9(08).
+000090     05  HL-RUN-TIME                PIC 9(06).
+000100     05  HL-SHIFT-START             PIC 9(02).
+000110     05  HL-SCENARIO-ID             PIC X(10).
+000120     05  HL-DEPAR-TIME              PIC 9(05).
+000130     05  HL-STAY-OVER-TIME          PIC 9(05).
+000140     05  HL-TEAM-SIZE               PIC 9(02).
+000150     05  HL-RESULT-A                PIC 9(05).
+000160     05  HL-RESULT-B                PIC 9(05).
+000170     05  HL-RESULT-C                PIC 9(05).
+000180     05  HL-RESULT-D                PIC 9(05).
+000190     05  HL-RESULT-E                PIC 9(03)V9(02).
+000200     05  HL-RESULT-F                PIC 9(03)V9(02).
+000210     05  HL-RESULT-G                PIC 9(03)V9(02).
+000220     05  FILLER                     PIC X(09).
