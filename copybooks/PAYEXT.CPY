@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------------*
+000020*  PAYEXT.CPY                                                     *
+000030*  ONE RECORD PER HOUSEKEEPER, PICKED UP BY THE TIME-AND-         *
+000040*  ATTENDANCE / PAYROLL INTERFACE FOR THE DAY'S BREAK             *
+000050*  ALLOWANCE AND ASSIGNED WORKLOAD MINUTES.                       *
+000060*----------------------------------------------------------------*
+000070 01  PAYROLL-EXTRACT-RECORD.
+000080     05  PX-RUN-DATE                PIC 9(08).
+000090     05  PX-EMPLOYEE-ID             PIC X(06).
+000100     05  PX-EMPLOYEE-NAME           PIC X(20).
+000110     05  PX-MINUTES-ASSIGNED        PIC 9(05).
+000120     05  PX-BREAK-ALLOWANCE         PIC 9(03)V9(02).
+000130     05  FILLER                     PIC X(15).
