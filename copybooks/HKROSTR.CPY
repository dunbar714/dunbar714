@@ -0,0 +1,8 @@
+000010*----------------------------------------------------------------*
+000020*  HKROSTR.CPY                                                    *
+000030*  ONE RECORD PER HOUSEKEEPER SCHEDULED ON TODAY'S ROSTER.        *
+000040*----------------------------------------------------------------*
+000050 01  HOUSEKEEPER-RECORD.
+000060     05  HK-EMPLOYEE-ID             PIC X(06).
+000070     05  HK-EMPLOYEE-NAME           PIC X(20).
+000080     05  FILLER                     PIC X(14).
