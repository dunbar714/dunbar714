@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------------*
+000020*  CHKPT.CPY                                                      *
+000030*  CHECKPOINT RECORD FOR THE ROOM-STATUS READ LOOP.  REWRITTEN    *
+000040*  EVERY WS-CHECKPOINT-INTERVAL ROOMS SO A RESTART CAN SKIP       *
+000050*  BACK OVER ROOMS ALREADY TALLIED AND ASSIGNED INSTEAD OF        *
+000060*  RE-READING THE ROOM FILE FROM THE TOP.                         *
+000070*  CK-ROSTER-MINUTES CARRIES EACH ROSTER SLOT'S ASSIGNED-MINUTES  *
+000080*  ACCUMULATOR SO A RESTART RESUMES THE PAYROLL EXTRACT FROM THE  *
+000090*  RIGHT TOTALS INSTEAD OF FROM ZERO.                              *
+000100*----------------------------------------------------------------*
+000110 01  CHECKPOINT-RECORD.
+000120     05  CK-ROOMS-PROCESSED         PIC 9(07).
+000130     05  CK-DEPARTURE-TALLY         PIC 9(05).
+000140     05  CK-STAY-OVER-TALLY         PIC 9(05).
+000150     05  CK-NEXT-HOUSEKEEPER-IDX    PIC 9(03).
+000160     05  CK-ROSTER-MINUTES OCCURS 50 TIMES
+000170         PIC 9(05).
