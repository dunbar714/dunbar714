@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------*
+000020*  SCNIN.CPY                                                      *
+000030*  ONE RECORD PER WHAT-IF STAFFING SCENARIO FED THROUGH A         *
+000040*  BATCH COMPARISON RUN.                                          *
+000050*----------------------------------------------------------------*
+000060 01  SCENARIO-INPUT-RECORD.
+000070     05  SI-SCENARIO-ID             PIC X(10).
+000080     05  SI-DEPAR-TIME              PIC 9(05).
+000090     05  SI-STAY-OVER-TIME          PIC 9(05).
+000100     05  SI-TEAM-SIZE               PIC 9(02).
+000110     05  FILLER                     PIC X(30).
