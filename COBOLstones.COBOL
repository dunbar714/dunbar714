@@ -1,42 +1,875 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOL-TRANSLATOR.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 DEPAR-TIME PIC 99 VALUE 30.
-       01 STAY-OVER-TIME PIC 99 VALUE 20.
-       01 HOUSE-KEEPING-TEAM-SIZE PIC 99 VALUE 4.
-       01 HOUR PIC 99 VALUE 60.
-       01 LUNCH-BREAK PIC 9V9 VALUE 0.5.
-       01 TWELVE-HOUR-TIME PIC 99 VALUE 12.
-       01 SHIFT-START PIC 99 VALUE 9.
-
-       01 RESULT-VALUES.
-           05 A PIC 9(5).
-           05 B PIC 9(5).
-           05 C PIC 9(5).
-           05 D PIC 9(5).
-           05 E PIC 9V9(2).
-           05 F PIC 9V9(2).
-           05 G PIC 9V9(2).
-
-       PROCEDURE DIVISION.
-           COMPUTE A = DEPAR-TIME * 27
-           COMPUTE B = STAY-OVER-TIME * 15
-           COMPUTE C = A + B
-           COMPUTE D = C / HOUSE-KEEPING-TEAM-SIZE
-           COMPUTE E = D / HOUR
-           COMPUTE F = E + SHIFT-START - TWELVE-HOUR-TIME + LUNCH-BREAK
-           COMPUTE G = HOUR * 0.125
-
-           DISPLAY A
-           DISPLAY B
-           DISPLAY C
-           DISPLAY D
-           DISPLAY E
-           DISPLAY F
-           DISPLAY G
-           STOP RUN.
-/ both of my comment attemps break the cobol code but I cannot find how to actually make a comment in COBOL /
-       *IS THIS PROPER FOR COMMENT*
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     COBOL-TRANSLATOR.
+000030 AUTHOR.         M R DUNBAR.
+000040 INSTALLATION.   HOUSEKEEPING SYSTEMS - ROOMS DIVISION.
+000050 DATE-WRITTEN.   03/14/1998.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                           *
+000090*  ------------------------------------------------------------  *
+000100*  DATE       BY   DESCRIPTION                                    *
+000110*  ---------- ---- -------------------------------------------    *
+000120*  03/14/1998 MRD  ORIGINAL VERSION - HARD-CODED ROOM COUNTS.      *
+000130*  08/09/2026 MRD  TALLY DEPARTURE/STAY-OVER COUNTS FROM THE       *
+000140*                  DAILY ROOM-STATUS FILE INSTEAD OF THE 27/15     *
+000150*                  LITERALS.                                      *
+000160*  08/09/2026 MRD  GUARD COMPUTE D AGAINST A ZERO OR SHORT-STAFFED *
+000170*                  HOUSE-KEEPING-TEAM-SIZE - STOP WITH A MESSAGE   *
+000180*                  NAMING THE WORKLOAD INSTEAD OF ABENDING.        *
+000190*  08/09/2026 MRD  ADDED PER-HOUSEKEEPER ROOM ASSIGNMENT REPORT,   *
+000200*                  ROUND-ROBINNED ACROSS TODAY'S ROSTER.           *
+000210*  08/09/2026 MRD  SHIFT-START NOW COMES IN ON THE CONTROL CARD SO *
+000220*                  ONE PROGRAM COVERS THE AM AND PM SHIFTS.        *
+000230*  08/09/2026 MRD  EACH RUN NOW APPENDS ITS INPUTS AND RESULT-     *
+000240*                  VALUES TO THE HOUSEKEEPING-LOG-FILE.            *
+000250*  08/09/2026 MRD  LUNCH-BREAK NOW SCALES WITH PROJECTED SHIFT     *
+000260*                  LENGTH INSTEAD OF A FLAT 0.5.                   *
+000270*  08/09/2026 MRD  PROJECTED FINISH TIME F IS NOW CHECKED AGAINST  *
+000280*                  A CUTOFF AND EXCEPTIONS ARE REPORTED.           *
+000290*  08/09/2026 MRD  G AND PER-HOUSEKEEPER D NOW FEED A PAYROLL      *
+000300*                  EXTRACT RECORD INSTEAD OF JUST BEING DISPLAYED. *
+000310*  08/09/2026 MRD  ADDED SCENARIO-BATCH MODE FOR SIDE-BY-SIDE      *
+000320*                  WHAT-IF STAFFING COMPARISONS IN ONE RUN.        *
+000330*  08/09/2026 MRD  ROOM-STATUS READ LOOP NOW CHECKPOINTS SO A      *
+000340*                  RESTART DOES NOT RE-TALLY THE WHOLE FILE.       *
+000350*  08/09/2026 MRD  CHECK THE OPEN STATUS OF ROOM-STATUS-FILE AND   *
+000360*                  HOUSEKEEPER-FILE - A MISSING FILE NOW STOPS     *
+000370*                  THE RUN CLEANLY INSTEAD OF LOOPING FOREVER.     *
+000380*  08/09/2026 MRD  WIDENED E, F, G AND THE CURRENT-RUN DEPARTURE/  *
+000390*                  STAY-OVER FIELDS SO A BIG BOARD OR A LONG       *
+000400*                  SHIFT NO LONGER TRUNCATES SILENTLY.             *
+000410*  08/09/2026 MRD  COMPUTE D NOW DEFAULTS TO TODAY'S ACTUAL        *
+000420*                  ROSTER HEADCOUNT INSTEAD OF THE HARD-CODED      *
+000430*                  HOUSE-KEEPING-TEAM-SIZE WHEN THERE IS NO        *
+000440*                  CONTROL-CARD OVERRIDE.                          *
+000450*  08/09/2026 MRD  A/B/C NOW COMPUTE BEFORE THE TEAM-SIZE CHECK SO *
+000460*                  THE STAFFING ERROR MESSAGE NAMES THE FAILING    *
+000470*                  WORKLOAD INSTEAD OF A STALE OR UNSET ONE.       *
+000480*  08/09/2026 MRD  PAYROLL EXTRACT NOW CARRIES EACH HOUSEKEEPER'S  *
+000490*                  OWN ASSIGNED-ROOM MINUTES INSTEAD OF THE        *
+000500*                  TEAM-WIDE AVERAGE D.                            *
+000510*  08/09/2026 MRD  THE LOG NOW RECORDS THE DAY'S ACTUAL TALLIED    *
+000520*                  DEPARTURE/STAY-OVER ROOM COUNTS INSTEAD OF THE  *
+000530*                  FIXED PER-ROOM-MINUTE CONSTANTS.                *
+000540*  08/09/2026 MRD  A ROSTER OVER 50 HOUSEKEEPERS NOW WARNS ON EACH *
+000550*                  ENTRY DROPPED INSTEAD OF SILENTLY LOSING THEM.  *
+000560*  08/09/2026 MRD  F NO LONGER FLIPS SIGN ON A LIGHT WORKLOAD --   *
+000570*                  THE FINISH-TIME FORMULA ONLY DROPS TWELVE       *
+000580*                  HOURS WHEN THE SHIFT ACTUALLY RUNS PAST NOON.   *
+000590*  08/09/2026 MRD  A CC-TEAM-SIZE-OVERRIDE NOW ALSO BOUNDS THE     *
+000600*                  ROOM-ASSIGNMENT ROUND-ROBIN AND THE PAYROLL     *
+000610*                  EXTRACT, SO A SHORT-STAFFED TEAM SIZE MATCHES   *
+000620*                  WHO ACTUALLY GETS ROOMS AND GETS PAID.          *
+000630*  08/09/2026 MRD  PER-HOUSEKEEPER ASSIGNED MINUTES ARE NOW SAVED  *
+000640*                  TO AND RESTORED FROM THE CHECKPOINT RECORD SO A *
+000650*                  RESTARTED RUN'S PAYROLL EXTRACT REFLECTS THE    *
+000660*                  WHOLE DAY, NOT JUST THE ROOMS PROCESSED AFTER   *
+000670*                  THE RESTART.                                    *
+000680*----------------------------------------------------------------*
+000690 
+000700 ENVIRONMENT DIVISION.
+000710 CONFIGURATION SECTION.
+000720 SOURCE-COMPUTER.   IBM-370.
+000730 OBJECT-COMPUTER.   IBM-370.
+000740 
+000750 INPUT-OUTPUT SECTION.
+000760 FILE-CONTROL.
+000770     SELECT ROOM-STATUS-FILE
+000780         ASSIGN TO ROOMSTAT
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-ROOM-STATUS-KEY.
+000810 
+000820     SELECT HOUSEKEEPER-FILE
+000830         ASSIGN TO HSKPROST
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-ROSTER-FILE-KEY.
+000860 
+000870     SELECT CHECKPOINT-FILE
+000880         ASSIGN TO CHKPTFIL
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS WS-CHECKPOINT-KEY.
+000910 
+000920     SELECT ASSIGNMENT-REPORT-FILE
+000930         ASSIGN TO ASSNRPT
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS WS-ASSIGN-RPT-KEY.
+000960 
+000970     SELECT HOUSEKEEPING-LOG-FILE
+000980         ASSIGN TO HSKLOGF
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS WS-LOG-FILE-KEY.
+001010 
+001020     SELECT EXCEPTION-REPORT-FILE
+001030         ASSIGN TO EXCPRPT
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS WS-EXCEPTION-RPT-KEY.
+001060 
+001070     SELECT PAYROLL-EXTRACT-FILE
+001080         ASSIGN TO PAYEXTF
+001090         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS WS-PAYROLL-FILE-KEY.
+001110 
+001120     SELECT SCENARIO-INPUT-FILE
+001130         ASSIGN TO SCENIN
+001140         ORGANIZATION IS LINE SEQUENTIAL
+001150         FILE STATUS IS WS-SCENARIO-FILE-KEY.
+001160 
+001170     SELECT SCENARIO-REPORT-FILE
+001180         ASSIGN TO SCENRPT
+001190         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-SCEN-RPT-KEY.
+001210 
+001220 DATA DIVISION.
+001230 FILE SECTION.
+001240 FD  ROOM-STATUS-FILE
+001250     LABEL RECORDS ARE STANDARD.
+001260 COPY ROOMREC.
+001270 
+001280 FD  HOUSEKEEPER-FILE
+001290     LABEL RECORDS ARE STANDARD.
+001300 COPY HKROSTR.
+001310 
+001320 FD  CHECKPOINT-FILE
+001330     LABEL RECORDS ARE STANDARD.
+001340 COPY CHKPT.
+001350 
+001360 FD  ASSIGNMENT-REPORT-FILE
+001370     LABEL RECORDS ARE STANDARD.
+001380 01  ASSIGNMENT-REPORT-LINE       PIC X(80).
+001390 
+001400 FD  HOUSEKEEPING-LOG-FILE
+001410     LABEL RECORDS ARE STANDARD.
+001420 COPY HKLOG.
+001430 
+001440 FD  EXCEPTION-REPORT-FILE
+001450     LABEL RECORDS ARE STANDARD.
+001460 01  EXCEPTION-REPORT-LINE        PIC X(80).
+001470 
+001480 FD  PAYROLL-EXTRACT-FILE
+001490     LABEL RECORDS ARE STANDARD.
+001500 COPY PAYEXT.
+001510 
+001520 FD  SCENARIO-INPUT-FILE
+001530     LABEL RECORDS ARE STANDARD.
+001540 COPY SCNIN.
+001550 
+001560 FD  SCENARIO-REPORT-FILE
+001570     LABEL RECORDS ARE STANDARD.
+001580 01  SCENARIO-REPORT-LINE         PIC X(80).
+001590 
+001600 WORKING-STORAGE SECTION.
+001610*----------------------------------------------------------------*
+001620*  ORIGINAL STAFFING CONSTANTS                                    *
+001630*----------------------------------------------------------------*
+001640 01  DEPAR-TIME                   PIC 99 VALUE 30.
+001650 01  STAY-OVER-TIME               PIC 99 VALUE 20.
+001660 01  HOUSE-KEEPING-TEAM-SIZE      PIC 99 VALUE 4.
+001670 01  HOUR                         PIC 99 VALUE 60.
+001680 01  LUNCH-BREAK                  PIC 9V9 VALUE 0.5.
+001690 01  TWELVE-HOUR-TIME             PIC 99 VALUE 12.
+001700 01  SHIFT-START                  PIC 99 VALUE 9.
+001710 
+001720 01  RESULT-VALUES.
+001730     05  A                         PIC 9(5).
+001740     05  B                         PIC 9(5).
+001750     05  C                         PIC 9(5).
+001760     05  D                         PIC 9(5).
+001770     05  E                         PIC 9(03)V9(02).
+001780     05  F                         PIC 9(03)V9(02).
+001790     05  G                         PIC 9(03)V9(02).
+001800 
+001810*----------------------------------------------------------------*
+001820*  FILE STATUS KEYS                                               *
+001830*----------------------------------------------------------------*
+001840 01  WS-FILE-STATUS-KEYS.
+001850     05  WS-ROOM-STATUS-KEY        PIC X(02) VALUE SPACES.
+001860         88  ROOM-STATUS-FILE-OK           VALUE '00'.
+001870     05  WS-ROSTER-FILE-KEY        PIC X(02) VALUE SPACES.
+001880         88  HOUSEKEEPER-FILE-OK           VALUE '00'.
+001890     05  WS-CHECKPOINT-KEY         PIC X(02) VALUE SPACES.
+001900         88  CHECKPOINT-FILE-OK            VALUE '00'.
+001910     05  WS-ASSIGN-RPT-KEY         PIC X(02) VALUE SPACES.
+001920         88  ASSIGN-RPT-FILE-OK            VALUE '00'.
+001930     05  WS-LOG-FILE-KEY           PIC X(02) VALUE SPACES.
+001940         88  LOG-FILE-OK                   VALUE '00'.
+001950     05  WS-EXCEPTION-RPT-KEY      PIC X(02) VALUE SPACES.
+001960     05  WS-PAYROLL-FILE-KEY       PIC X(02) VALUE SPACES.
+001970     05  WS-SCENARIO-FILE-KEY      PIC X(02) VALUE SPACES.
+001980         88  SCENARIO-FILE-OK              VALUE '00'.
+001990     05  WS-SCEN-RPT-KEY           PIC X(02) VALUE SPACES.
+002000 
+002010*----------------------------------------------------------------*
+002020*  SWITCHES                                                       *
+002030*----------------------------------------------------------------*
+002040 01  WS-SWITCHES.
+002050     05  WS-ROOM-EOF-SWITCH        PIC X(01) VALUE 'N'.
+002060         88  END-OF-ROOM-FILE              VALUE 'Y'.
+002070     05  WS-ROSTER-EOF-SWITCH      PIC X(01) VALUE 'N'.
+002080         88  END-OF-ROSTER-FILE            VALUE 'Y'.
+002090     05  WS-SCENARIO-EOF-SWITCH    PIC X(01) VALUE 'N'.
+002100         88  END-OF-SCENARIO-FILE          VALUE 'Y'.
+002110     05  WS-SCENARIO-MODE-SWITCH   PIC X(01) VALUE 'N'.
+002120         88  SCENARIO-MODE-ACTIVE          VALUE 'Y'.
+002130     05  WS-RESTART-SWITCH         PIC X(01) VALUE 'N'.
+002140         88  RESTART-REQUESTED             VALUE 'Y'.
+002150     05  WS-CHECKPOINT-FOUND-SWITCH PIC X(01) VALUE 'N'.
+002160         88  CHECKPOINT-RECORD-FOUND       VALUE 'Y'.
+002170 
+002180*----------------------------------------------------------------*
+002190*  STANDALONE COUNTERS AND ACCUMULATORS                           *
+002200*----------------------------------------------------------------*
+002210 77  WS-CHECKPOINT-INTERVAL       PIC 9(05)     COMP VALUE 50.
+002220 77  WS-ROOMS-PROCESSED-CTR       PIC 9(07)     COMP VALUE ZERO.
+002230 77  WS-ROOMS-SINCE-CHECKPOINT    PIC 9(07)     COMP VALUE ZERO.
+002240 77  WS-DEPARTURE-ROOM-TALLY      PIC 9(05)     COMP VALUE ZERO.
+002250 77  WS-STAY-OVER-ROOM-TALLY      PIC 9(05)     COMP VALUE ZERO.
+002260 77  WS-ROSTER-COUNT              PIC 9(03)     COMP VALUE ZERO.
+002270 77  WS-ROSTER-SUBSCRIPT          PIC 9(03)     COMP VALUE ZERO.
+002280 77  WS-NEXT-HOUSEKEEPER-IDX      PIC 9(03)     COMP VALUE 1.
+002290 77  WS-EFFECTIVE-TEAM-SIZE       PIC 9(02)     COMP VALUE ZERO.
+002300 77  WS-ROSTER-ASSIGN-LIMIT       PIC 9(02)     COMP VALUE ZERO.
+002310 77  WS-PROJECTED-SHIFT-HOURS     PIC 9(03)V9(02) VALUE ZERO.
+002320 77  WS-SHIFT-OVERAGE             PIC 9(03)V9(02) VALUE ZERO.
+002330 77  WS-RAW-FINISH-TIME           PIC 9(03)V9(02) VALUE ZERO.
+002340 77  WS-CUTOFF-TIME               PIC 9(02)V9(02) VALUE 15.00.
+002350 
+002360*----------------------------------------------------------------*
+002370*  CURRENT-RUN WORK FIELDS - SET BY THE DAILY-BOARD PARAGRAPHS    *
+002380*  OR BY THE SCENARIO-BATCH PARAGRAPHS BEFORE THE SHARED          *
+002390*  VALIDATE-AND-COMPUTE PARAGRAPH IS PERFORMED.                   *
+002400*----------------------------------------------------------------*
+002410 01  WS-CURRENT-VALUES.
+002420     05  WS-CURRENT-SCENARIO-ID    PIC X(10) VALUE SPACES.
+002430     05  WS-CURRENT-DEPAR-TIME     PIC 9(05) VALUE ZERO.
+002440     05  WS-CURRENT-STAY-OVER-TIME PIC 9(05) VALUE ZERO.
+002450     05  WS-CURRENT-TEAM-SIZE      PIC 9(02) VALUE ZERO.
+002460 
+002470*----------------------------------------------------------------*
+002480*  HOUSEKEEPER ROSTER TABLE - LOADED ONCE FROM THE HOUSEKEEPER-   *
+002490*  FILE AND HELD IN STORAGE FOR THE ROOM-ASSIGNMENT ROUND-ROBIN   *
+002500*  AND THE PAYROLL EXTRACT.                                       *
+002510*----------------------------------------------------------------*
+002520 01  WS-ROSTER-TABLE.
+002530     05  WS-ROSTER-ENTRY OCCURS 50 TIMES
+002540         INDEXED BY WS-ROSTER-IDX.
+002550         10  WS-ROSTER-EMPLOYEE-ID     PIC X(06).
+002560         10  WS-ROSTER-EMPLOYEE-NAME   PIC X(20).
+002570         10  WS-ROSTER-MINUTES         PIC 9(05) COMP.
+002580 
+002590 01  WS-CONTROL-CARD.
+002600     05  CC-SHIFT-START            PIC 9(02).
+002610     05  CC-CUTOFF-TIME            PIC 9(02)V9(02).
+002620     05  CC-TEAM-SIZE-OVERRIDE     PIC 9(02).
+002630     05  CC-RESTART-FLAG           PIC X(01).
+002640     05  FILLER                    PIC X(71).
+002650 
+002660 01  WS-DATE-TIME-FIELDS.
+002670     05  WS-RUN-DATE               PIC 9(08).
+002680     05  WS-RUN-TIME               PIC 9(08).
+002690 
+002700 01  WS-ERROR-MESSAGE-FIELDS.
+002710     05  WS-WORKLOAD-DISPLAY       PIC ZZZZ9.
+002720     05  WS-TEAM-SIZE-DISPLAY      PIC Z9.
+002730     05  WS-BAD-FILE-NAME          PIC X(30).
+002740 
+002750 01  WS-ASSIGNMENT-LINE.
+002760     05  WA-ROOM-NUMBER            PIC X(04).
+002770     05  FILLER                    PIC X(02) VALUE SPACES.
+002780     05  WA-STATUS-CODE            PIC X(01).
+002790     05  FILLER                    PIC X(02) VALUE SPACES.
+002800     05  WA-EMPLOYEE-ID            PIC X(06).
+002810     05  FILLER                    PIC X(02) VALUE SPACES.
+002820     05  WA-EMPLOYEE-NAME          PIC X(20).
+002830     05  FILLER                    PIC X(43) VALUE SPACES.
+002840 
+002850 01  WS-EXCEPTION-LINE.
+002860     05  WE-SHIFT-START            PIC Z9.
+002870     05  FILLER                    PIC X(01) VALUE SPACES.
+002880     05  WE-SCENARIO-ID            PIC X(10).
+002890     05  FILLER                    PIC X(01) VALUE SPACES.
+002900     05  WE-PROJECTED-FINISH       PIC ZZ9.99.
+002910     05  FILLER                    PIC X(01) VALUE SPACES.
+002920     05  WE-CUTOFF-TIME            PIC ZZ9.99.
+002930     05  FILLER                    PIC X(01) VALUE SPACES.
+002940     05  WE-OVERAGE                PIC ZZ9.99.
+002950     05  FILLER                    PIC X(38) VALUE SPACES.
+002960 
+002970 01  WS-SCENARIO-LINE.
+002980     05  WC-SCENARIO-ID            PIC X(10).
+002990     05  FILLER                    PIC X(01) VALUE SPACES.
+003000     05  WC-A                      PIC ZZZZ9.
+003010     05  FILLER                    PIC X(01) VALUE SPACES.
+003020     05  WC-B                      PIC ZZZZ9.
+003030     05  FILLER                    PIC X(01) VALUE SPACES.
+003040     05  WC-C                      PIC ZZZZ9.
+003050     05  FILLER                    PIC X(01) VALUE SPACES.
+003060     05  WC-D                      PIC ZZZZ9.
+003070     05  FILLER                    PIC X(01) VALUE SPACES.
+003080     05  WC-E                      PIC ZZ9.99.
+003090     05  FILLER                    PIC X(01) VALUE SPACES.
+003100     05  WC-F                      PIC ZZ9.99.
+003110     05  FILLER                    PIC X(01) VALUE SPACES.
+003120     05  WC-G                      PIC ZZ9.99.
+003130     05  FILLER                    PIC X(18) VALUE SPACES.
+003140 
+003150 PROCEDURE DIVISION.
+003160 0000-MAINLINE.
+003170     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+003180     PERFORM 2000-DETERMINE-RUN-MODE THRU 2000-EXIT
+003190     IF SCENARIO-MODE-ACTIVE
+003200         PERFORM 5000-PROCESS-SCENARIO-BATCH THRU 5000-EXIT
+003210     ELSE
+003220         PERFORM 3000-PROCESS-DAILY-BOARD THRU 3000-EXIT
+003230     END-IF
+003240     PERFORM 9000-TERMINATE THRU 9000-EXIT
+003250     GO TO 9999-EXIT.
+003260 
+003270*==================================================================*
+003280*  1000-INITIALIZE - READ THE CONTROL CARD AND ESTABLISH TODAY'S   *
+003290*  RUN DATE/TIME BEFORE ANYTHING ELSE HAPPENS.                     *
+003300*==================================================================*
+003310 1000-INITIALIZE.
+003320     ACCEPT WS-CONTROL-CARD FROM SYSIN
+003330     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003340     ACCEPT WS-RUN-TIME FROM TIME
+003350     IF CC-SHIFT-START IS NUMERIC AND CC-SHIFT-START > ZERO
+003360         MOVE CC-SHIFT-START TO SHIFT-START
+003370     END-IF
+003380     IF CC-CUTOFF-TIME IS NUMERIC AND CC-CUTOFF-TIME > ZERO
+003390         MOVE CC-CUTOFF-TIME TO WS-CUTOFF-TIME
+003400     END-IF
+003410     IF CC-RESTART-FLAG = 'Y'
+003420         SET RESTART-REQUESTED TO TRUE
+003430     END-IF.
+003440 1000-EXIT.
+003450     EXIT.
+003460 
+003470*==================================================================*
+003480*  2000-DETERMINE-RUN-MODE - IF A SCENARIO-INPUT-FILE IS PRESENT   *
+003490*  THIS IS A WHAT-IF BATCH-COMPARISON RUN; OTHERWISE THIS IS AN    *
+003500*  ORDINARY RUN AGAINST TODAY'S ROOM-STATUS BOARD.                 *
+003510*==================================================================*
+003520 2000-DETERMINE-RUN-MODE.
+003530     OPEN INPUT SCENARIO-INPUT-FILE
+003540     IF SCENARIO-FILE-OK
+003550         SET SCENARIO-MODE-ACTIVE TO TRUE
+003560     ELSE
+003570         MOVE 'N' TO WS-SCENARIO-MODE-SWITCH
+003580     END-IF.
+003590 2000-EXIT.
+003600     EXIT.
+003610 
+003620*==================================================================*
+003630*  3000-PROCESS-DAILY-BOARD - TALLY TODAY'S ROOM-STATUS FILE,      *
+003640*  ASSIGN ROOMS ACROSS THE ROSTER, COMPUTE A THRU G, AND DRIVE     *
+003650*  THE LOG, EXCEPTION, AND PAYROLL OUTPUTS.                        *
+003660*==================================================================*
+003670 3000-PROCESS-DAILY-BOARD.
+003680     PERFORM 3100-OPEN-DAILY-FILES THRU 3100-EXIT
+003690     PERFORM 3150-LOAD-HOUSEKEEPER-ROSTER THRU 3150-EXIT
+003700     PERFORM 3180-RESOLVE-TEAM-SIZE THRU 3180-EXIT
+003710     PERFORM 3200-RESTORE-CHECKPOINT THRU 3200-EXIT
+003720     PERFORM 3300-READ-ROOM-RECORD THRU 3300-EXIT
+003730     PERFORM 3400-TALLY-AND-ASSIGN-ROOM THRU 3400-EXIT
+003740         UNTIL END-OF-ROOM-FILE
+003750     MOVE WS-DEPARTURE-ROOM-TALLY TO WS-CURRENT-DEPAR-TIME
+003760     MOVE WS-STAY-OVER-ROOM-TALLY TO WS-CURRENT-STAY-OVER-TIME
+003770     MOVE SPACES TO WS-CURRENT-SCENARIO-ID
+003780     PERFORM 4000-VALIDATE-AND-COMPUTE-RESULTS THRU 4000-EXIT
+003790     PERFORM 6000-WRITE-LOG-RECORD THRU 6000-EXIT
+003800     PERFORM 6100-CHECK-CUTOFF-TIME THRU 6100-EXIT
+003810     PERFORM 3900-WRITE-PAYROLL-EXTRACT THRU 3900-EXIT
+003820     PERFORM 3950-CLOSE-DAILY-FILES THRU 3950-EXIT.
+003830 3000-EXIT.
+003840     EXIT.
+003850 
+003860*----------------------------------------------------------------*
+003870*  3100-OPEN-DAILY-FILES                                          *
+003880*----------------------------------------------------------------*
+003890 3100-OPEN-DAILY-FILES.
+003900     OPEN INPUT ROOM-STATUS-FILE
+003910     IF NOT ROOM-STATUS-FILE-OK
+003920         MOVE 'ROOM-STATUS-FILE (ROOMSTAT)' TO WS-BAD-FILE-NAME
+003930         PERFORM 9600-FILE-OPEN-ERROR-ROUTINE THRU 9600-EXIT
+003940     END-IF
+003950     OPEN INPUT HOUSEKEEPER-FILE
+003960     IF NOT HOUSEKEEPER-FILE-OK
+003970         MOVE 'HOUSEKEEPER-FILE (HSKPROST)' TO WS-BAD-FILE-NAME
+003980         PERFORM 9600-FILE-OPEN-ERROR-ROUTINE THRU 9600-EXIT
+003990     END-IF
+004000     OPEN OUTPUT EXCEPTION-REPORT-FILE
+004010     OPEN OUTPUT PAYROLL-EXTRACT-FILE
+004020     OPEN EXTEND HOUSEKEEPING-LOG-FILE
+004030     IF NOT LOG-FILE-OK
+004040         OPEN OUTPUT HOUSEKEEPING-LOG-FILE
+004050     END-IF
+004060     IF RESTART-REQUESTED
+004070         OPEN EXTEND ASSIGNMENT-REPORT-FILE
+004080         IF NOT ASSIGN-RPT-FILE-OK
+004090             OPEN OUTPUT ASSIGNMENT-REPORT-FILE
+004100         END-IF
+004110     ELSE
+004120         OPEN OUTPUT ASSIGNMENT-REPORT-FILE
+004130     END-IF.
+004140 3100-EXIT.
+004150     EXIT.
+004160 
+004170*----------------------------------------------------------------*
+004180*  3150-LOAD-HOUSEKEEPER-ROSTER - READS THE WHOLE ROSTER INTO     *
+004190*  WS-ROSTER-TABLE.  THE TABLE DRIVES BOTH THE ROOM-ASSIGNMENT     *
+004200*  ROUND-ROBIN AND THE PAYROLL EXTRACT.                            *
+004210*----------------------------------------------------------------*
+004220 3150-LOAD-HOUSEKEEPER-ROSTER.
+004230     PERFORM 3160-READ-ROSTER-RECORD THRU 3160-EXIT
+004240     PERFORM 3170-STORE-ROSTER-ENTRY THRU 3170-EXIT
+004250         UNTIL END-OF-ROSTER-FILE
+004260     CLOSE HOUSEKEEPER-FILE.
+004270 3150-EXIT.
+004280     EXIT.
+004290 
+004300 3160-READ-ROSTER-RECORD.
+004310     READ HOUSEKEEPER-FILE
+004320         AT END SET END-OF-ROSTER-FILE TO TRUE
+004330     END-READ.
+004340 3160-EXIT.
+004350     EXIT.
+004360 
+004370 3170-STORE-ROSTER-ENTRY.
+004380     IF WS-ROSTER-COUNT < 50
+004390         ADD 1 TO WS-ROSTER-COUNT
+004400         SET WS-ROSTER-IDX TO WS-ROSTER-COUNT
+004410         MOVE HK-EMPLOYEE-ID TO
+004420             WS-ROSTER-EMPLOYEE-ID (WS-ROSTER-IDX)
+004430         MOVE HK-EMPLOYEE-NAME TO
+004440             WS-ROSTER-EMPLOYEE-NAME (WS-ROSTER-IDX)
+004450         MOVE ZERO TO WS-ROSTER-MINUTES (WS-ROSTER-IDX)
+004460     ELSE
+004470         DISPLAY 'HOUSEKEEPING ROSTER WARNING -- HOUSEKEEPER '
+004480             HK-EMPLOYEE-ID
+004490             ' DROPPED -- ROSTER TABLE IS FULL AT 50 ENTRIES'
+004500     END-IF
+004510     PERFORM 3160-READ-ROSTER-RECORD THRU 3160-EXIT.
+004520 3170-EXIT.
+004530     EXIT.
+004540 
+004550*----------------------------------------------------------------*
+004560*  3180-RESOLVE-TEAM-SIZE - SETTLES WS-CURRENT-TEAM-SIZE (WHICH   *
+004570*  DRIVES D/E/F AND THE CUTOFF CHECK) AND WS-ROSTER-ASSIGN-LIMIT  *
+004580*  (WHICH BOUNDS THE ROOM-ASSIGNMENT ROUND-ROBIN AND THE PAYROLL  *
+004590*  EXTRACT) FROM THE SAME CONTROL-CARD OVERRIDE, SO A SHORT-      *
+004600*  STAFFED TEAM SIZE CANNOT DIVERGE FROM WHO ACTUALLY GETS        *
+004610*  ROOMS AND A PAYCHECK FOR THE DAY.                               *
+004620*----------------------------------------------------------------*
+004630 3180-RESOLVE-TEAM-SIZE.
+004640     IF CC-TEAM-SIZE-OVERRIDE IS NUMERIC
+004650         AND CC-TEAM-SIZE-OVERRIDE > ZERO
+004660         MOVE CC-TEAM-SIZE-OVERRIDE TO WS-CURRENT-TEAM-SIZE
+004670         IF WS-ROSTER-COUNT > ZERO
+004680             AND CC-TEAM-SIZE-OVERRIDE < WS-ROSTER-COUNT
+004690             MOVE CC-TEAM-SIZE-OVERRIDE TO WS-ROSTER-ASSIGN-LIMIT
+004700         ELSE
+004710             MOVE WS-ROSTER-COUNT TO WS-ROSTER-ASSIGN-LIMIT
+004720         END-IF
+004730     ELSE
+004740         IF WS-ROSTER-COUNT > ZERO
+004750             MOVE WS-ROSTER-COUNT TO WS-CURRENT-TEAM-SIZE
+004760         ELSE
+004770             MOVE HOUSE-KEEPING-TEAM-SIZE TO WS-CURRENT-TEAM-SIZE
+004780         END-IF
+004790         MOVE WS-ROSTER-COUNT TO WS-ROSTER-ASSIGN-LIMIT
+004800     END-IF.
+004810 3180-EXIT.
+004820     EXIT.
+004830 
+004840*----------------------------------------------------------------*
+004850*  3200-RESTORE-CHECKPOINT - ON A RESTART, PICK UP THE TALLIES,   *
+004860*  ROOM COUNT AND ROUND-ROBIN POSITION FROM THE LAST CHECKPOINT    *
+004870*  AND SKIP BACK OVER THE ROOMS ALREADY PROCESSED INSTEAD OF       *
+004880*  RE-TALLYING THE WHOLE ROOM FILE.                                *
+004890*----------------------------------------------------------------*
+004900 3200-RESTORE-CHECKPOINT.
+004910     IF NOT RESTART-REQUESTED
+004920         GO TO 3200-EXIT
+004930     END-IF
+004940     OPEN INPUT CHECKPOINT-FILE
+004950     IF NOT CHECKPOINT-FILE-OK
+004960         GO TO 3200-EXIT
+004970     END-IF
+004980     READ CHECKPOINT-FILE
+004990         AT END SET WS-CHECKPOINT-FOUND-SWITCH TO 'N'
+005000         NOT AT END SET CHECKPOINT-RECORD-FOUND TO TRUE
+005010     END-READ
+005020     CLOSE CHECKPOINT-FILE
+005030     IF NOT CHECKPOINT-RECORD-FOUND
+005040         GO TO 3200-EXIT
+005050     END-IF
+005060     MOVE CK-ROOMS-PROCESSED TO WS-ROOMS-PROCESSED-CTR
+005070     MOVE CK-DEPARTURE-TALLY TO WS-DEPARTURE-ROOM-TALLY
+005080     MOVE CK-STAY-OVER-TALLY TO WS-STAY-OVER-ROOM-TALLY
+005090     MOVE CK-NEXT-HOUSEKEEPER-IDX TO WS-NEXT-HOUSEKEEPER-IDX
+005100     PERFORM 3220-RESTORE-ONE-MINUTES-ENTRY THRU 3220-EXIT
+005110         VARYING WS-ROSTER-SUBSCRIPT FROM 1 BY 1
+005120         UNTIL WS-ROSTER-SUBSCRIPT > WS-ROSTER-COUNT
+005130     PERFORM 3250-SKIP-PROCESSED-ROOMS THRU 3250-EXIT
+005140         VARYING WS-ROSTER-SUBSCRIPT FROM 1 BY 1
+005150         UNTIL WS-ROSTER-SUBSCRIPT > WS-ROOMS-PROCESSED-CTR
+005160         OR END-OF-ROOM-FILE.
+005170 3200-EXIT.
+005180     EXIT.
+005190 
+005200 3220-RESTORE-ONE-MINUTES-ENTRY.
+005210     SET WS-ROSTER-IDX TO WS-ROSTER-SUBSCRIPT
+005220     MOVE CK-ROSTER-MINUTES (WS-ROSTER-IDX)
+005230         TO WS-ROSTER-MINUTES (WS-ROSTER-IDX).
+005240 3220-EXIT.
+005250     EXIT.
+005260 
+005270 3250-SKIP-PROCESSED-ROOMS.
+005280     READ ROOM-STATUS-FILE
+005290         AT END SET END-OF-ROOM-FILE TO TRUE
+005300     END-READ.
+005310 3250-EXIT.
+005320     EXIT.
+005330 
+005340*----------------------------------------------------------------*
+005350*  3300/3400 - THE ROOM-STATUS READ LOOP.  EACH ROOM READ IS      *
+005360*  TALLIED AS A DEPARTURE OR A STAY-OVER (SEE 4000) AND HANDED    *
+005370*  TO THE NEXT HOUSEKEEPER ON THE ROSTER IN ROUND-ROBIN ORDER.    *
+005380*  EVERY WS-CHECKPOINT-INTERVAL ROOMS THE PROGRESS IS SAVED SO A  *
+005390*  RESTART DOES NOT HAVE TO START OVER.                           *
+005400*----------------------------------------------------------------*
+005410 3300-READ-ROOM-RECORD.
+005420     READ ROOM-STATUS-FILE
+005430         AT END SET END-OF-ROOM-FILE TO TRUE
+005440     END-READ.
+005450 3300-EXIT.
+005460     EXIT.
+005470 
+005480 3400-TALLY-AND-ASSIGN-ROOM.
+005490     ADD 1 TO WS-ROOMS-PROCESSED-CTR
+005500     ADD 1 TO WS-ROOMS-SINCE-CHECKPOINT
+005510     IF RS-DEPARTURE-ROOM
+005520         ADD 1 TO WS-DEPARTURE-ROOM-TALLY
+005530     ELSE
+005540         IF RS-STAY-OVER-ROOM
+005550             ADD 1 TO WS-STAY-OVER-ROOM-TALLY
+005560         END-IF
+005570     END-IF
+005580     PERFORM 3420-ASSIGN-ROOM-TO-HOUSEKEEPER THRU 3420-EXIT
+005590     IF WS-ROOMS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+005600         PERFORM 3450-WRITE-CHECKPOINT-RECORD THRU 3450-EXIT
+005610         MOVE ZERO TO WS-ROOMS-SINCE-CHECKPOINT
+005620     END-IF
+005630     PERFORM 3300-READ-ROOM-RECORD THRU 3300-EXIT.
+005640 3400-EXIT.
+005650     EXIT.
+005660 
+005670 3420-ASSIGN-ROOM-TO-HOUSEKEEPER.
+005680     IF WS-ROSTER-ASSIGN-LIMIT = ZERO
+005690         GO TO 3420-EXIT
+005700     END-IF
+005710     SET WS-ROSTER-IDX TO WS-NEXT-HOUSEKEEPER-IDX
+005720     MOVE RS-ROOM-NUMBER TO WA-ROOM-NUMBER
+005730     MOVE RS-STATUS-CODE TO WA-STATUS-CODE
+005740     MOVE WS-ROSTER-EMPLOYEE-ID (WS-ROSTER-IDX)
+005750         TO WA-EMPLOYEE-ID
+005760     MOVE WS-ROSTER-EMPLOYEE-NAME (WS-ROSTER-IDX)
+005770         TO WA-EMPLOYEE-NAME
+005780     IF RS-DEPARTURE-ROOM
+005790         ADD DEPAR-TIME TO
+005800             WS-ROSTER-MINUTES (WS-ROSTER-IDX)
+005810     ELSE
+005820         IF RS-STAY-OVER-ROOM
+005830             ADD STAY-OVER-TIME TO
+005840             WS-ROSTER-MINUTES (WS-ROSTER-IDX)
+005850         END-IF
+005860     END-IF
+005870     WRITE ASSIGNMENT-REPORT-LINE FROM WS-ASSIGNMENT-LINE
+005880     ADD 1 TO WS-NEXT-HOUSEKEEPER-IDX
+005890     IF WS-NEXT-HOUSEKEEPER-IDX > WS-ROSTER-ASSIGN-LIMIT
+005900         MOVE 1 TO WS-NEXT-HOUSEKEEPER-IDX
+005910     END-IF.
+005920 3420-EXIT.
+005930     EXIT.
+005940 
+005950 3450-WRITE-CHECKPOINT-RECORD.
+005960     MOVE SPACES TO CHECKPOINT-RECORD
+005970     MOVE WS-ROOMS-PROCESSED-CTR TO CK-ROOMS-PROCESSED
+005980     MOVE WS-DEPARTURE-ROOM-TALLY TO CK-DEPARTURE-TALLY
+005990     MOVE WS-STAY-OVER-ROOM-TALLY TO CK-STAY-OVER-TALLY
+006000     MOVE WS-NEXT-HOUSEKEEPER-IDX TO CK-NEXT-HOUSEKEEPER-IDX
+006010     PERFORM 3460-SAVE-ONE-MINUTES-ENTRY THRU 3460-EXIT
+006020         VARYING WS-ROSTER-SUBSCRIPT FROM 1 BY 1
+006030         UNTIL WS-ROSTER-SUBSCRIPT > WS-ROSTER-COUNT
+006040     OPEN OUTPUT CHECKPOINT-FILE
+006050     WRITE CHECKPOINT-RECORD
+006060     CLOSE CHECKPOINT-FILE.
+006070 3450-EXIT.
+006080     EXIT.
+006090 
+006100 3460-SAVE-ONE-MINUTES-ENTRY.
+006110     SET WS-ROSTER-IDX TO WS-ROSTER-SUBSCRIPT
+006120     MOVE WS-ROSTER-MINUTES (WS-ROSTER-IDX)
+006130         TO CK-ROSTER-MINUTES (WS-ROSTER-IDX).
+006140 3460-EXIT.
+006150     EXIT.
+006160 
+006170*----------------------------------------------------------------*
+006180*  3900-WRITE-PAYROLL-EXTRACT - ONE RECORD PER HOUSEKEEPER WHO     *
+006190*  ACTUALLY WORKED TODAY (WS-ROSTER-ASSIGN-LIMIT, NOT THE WHOLE    *
+006200*  ROSTER, SO A SHORT-STAFFED OVERRIDE DOESN'T PAY OUT MINUTES TO  *
+006210*  HOUSEKEEPERS WHO NEVER GOT A ROOM) CARRYING THAT HOUSEKEEPER'S  *
+006220*  OWN ASSIGNED-ROOM MINUTES AND THE BREAK ALLOWANCE G.            *
+006230*----------------------------------------------------------------*
+006240 3900-WRITE-PAYROLL-EXTRACT.
+006250     PERFORM 3920-WRITE-ONE-PAYROLL-RECORD THRU 3920-EXIT
+006260         VARYING WS-ROSTER-SUBSCRIPT FROM 1 BY 1
+006270         UNTIL WS-ROSTER-SUBSCRIPT > WS-ROSTER-ASSIGN-LIMIT.
+006280 3900-EXIT.
+006290     EXIT.
+006300 
+006310 3920-WRITE-ONE-PAYROLL-RECORD.
+006320     MOVE SPACES TO PAYROLL-EXTRACT-RECORD
+006330     SET WS-ROSTER-IDX TO WS-ROSTER-SUBSCRIPT
+006340     MOVE WS-RUN-DATE TO PX-RUN-DATE
+006350     MOVE WS-ROSTER-EMPLOYEE-ID (WS-ROSTER-IDX)
+006360         TO PX-EMPLOYEE-ID
+006370     MOVE WS-ROSTER-EMPLOYEE-NAME (WS-ROSTER-IDX)
+006380         TO PX-EMPLOYEE-NAME
+006390     MOVE WS-ROSTER-MINUTES (WS-ROSTER-IDX)
+006400         TO PX-MINUTES-ASSIGNED
+006410     MOVE G TO PX-BREAK-ALLOWANCE
+006420     WRITE PAYROLL-EXTRACT-RECORD.
+006430 3920-EXIT.
+006440     EXIT.
+006450 
+006460 3950-CLOSE-DAILY-FILES.
+006470     CLOSE ROOM-STATUS-FILE
+006480     CLOSE ASSIGNMENT-REPORT-FILE
+006490     CLOSE EXCEPTION-REPORT-FILE
+006500     CLOSE PAYROLL-EXTRACT-FILE
+006510     CLOSE HOUSEKEEPING-LOG-FILE.
+006520 3950-EXIT.
+006530     EXIT.
+006540 
+006550*==================================================================*
+006560*  4000-VALIDATE-AND-COMPUTE-RESULTS - THE CORE A-THRU-G MATH,     *
+006570*  SHARED BY THE DAILY BOARD AND EACH SCENARIO IN A BATCH RUN.     *
+006580*  USES WS-CURRENT-DEPAR-TIME, WS-CURRENT-STAY-OVER-TIME AND       *
+006590*  WS-CURRENT-TEAM-SIZE, WHICH THE CALLER SETS UP BEFOREHAND.      *
+006600*  A/B/C ARE COMPUTED BEFORE THE TEAM-SIZE CHECK SO THE WORKLOAD   *
+006610*  9500-STAFFING-ERROR-ROUTINE REPORTS IS ALWAYS THIS RUN'S OWN,   *
+006620*  NOT A STALE VALUE LEFT OVER FROM A PRIOR SCENARIO.               *
+006630*  F IS DERIVED FROM AN UNSIGNED RAW FINISH TIME AND ONLY DROPS    *
+006640*  TWELVE HOURS WHEN THE SHIFT ACTUALLY RUNS PAST NOON, SO A       *
+006650*  LIGHT WORKLOAD REPORTS ITS TRUE MORNING FINISH INSTEAD OF       *
+006660*  WRAPPING NEGATIVE.                                              *
+006670*==================================================================*
+006680 4000-VALIDATE-AND-COMPUTE-RESULTS.
+006690     COMPUTE A = DEPAR-TIME * WS-CURRENT-DEPAR-TIME
+006700     COMPUTE B = STAY-OVER-TIME * WS-CURRENT-STAY-OVER-TIME
+006710     COMPUTE C = A + B
+006720     PERFORM 4100-VALIDATE-TEAM-SIZE THRU 4100-EXIT
+006730     COMPUTE D = C / WS-EFFECTIVE-TEAM-SIZE
+006740         ON SIZE ERROR
+006750             PERFORM 9500-STAFFING-ERROR-ROUTINE THRU 9500-EXIT
+006760     END-COMPUTE
+006770     COMPUTE E = D / HOUR
+006780     MOVE E TO WS-PROJECTED-SHIFT-HOURS
+006790     PERFORM 4200-COMPUTE-LUNCH-BREAK THRU 4200-EXIT
+006800     COMPUTE WS-RAW-FINISH-TIME = E + SHIFT-START + LUNCH-BREAK
+006810     IF WS-RAW-FINISH-TIME > TWELVE-HOUR-TIME
+006820         COMPUTE F = WS-RAW-FINISH-TIME - TWELVE-HOUR-TIME
+006830     ELSE
+006840         MOVE WS-RAW-FINISH-TIME TO F
+006850     END-IF
+006860     COMPUTE G = HOUR * 0.125.
+006870 4000-EXIT.
+006880     EXIT.
+006890 
+006900*----------------------------------------------------------------*
+006910*  4100-VALIDATE-TEAM-SIZE - A ZERO OR MISSING TEAM SIZE CANNOT   *
+006920*  COVER THE BOARD.  STOP WITH A MESSAGE NAMING THE WORKLOAD       *
+006930*  RATHER THAN LETTING COMPUTE D DIVIDE BY ZERO.                  *
+006940*----------------------------------------------------------------*
+006950 4100-VALIDATE-TEAM-SIZE.
+006960     MOVE WS-CURRENT-TEAM-SIZE TO WS-EFFECTIVE-TEAM-SIZE
+006970     IF WS-EFFECTIVE-TEAM-SIZE = ZERO
+006980         PERFORM 9500-STAFFING-ERROR-ROUTINE THRU 9500-EXIT
+006990     END-IF.
+007000 4100-EXIT.
+007010     EXIT.
+007020 
+007030*----------------------------------------------------------------*
+007040*  4200-COMPUTE-LUNCH-BREAK - ONE PAID BREAK (0.5 HOUR) UNDER AN  *
+007050*  8-HOUR PROJECTED SHIFT, TWO BREAKS (1.0 HOUR) AT OR BEYOND IT. *
+007060*----------------------------------------------------------------*
+007070 4200-COMPUTE-LUNCH-BREAK.
+007080     IF WS-PROJECTED-SHIFT-HOURS >= 8.00
+007090         MOVE 1.0 TO LUNCH-BREAK
+007100     ELSE
+007110         MOVE 0.5 TO LUNCH-BREAK
+007120     END-IF.
+007130 4200-EXIT.
+007140     EXIT.
+007150 
+007160*==================================================================*
+007170*  5000-PROCESS-SCENARIO-BATCH - RUNS EVERY SCENARIO IN THE        *
+007180*  SCENARIO-INPUT-FILE THROUGH 4000-VALIDATE-AND-COMPUTE-RESULTS   *
+007190*  AND WRITES A SIDE-BY-SIDE COMPARISON LINE FOR EACH ONE.         *
+007200*==================================================================*
+007210 5000-PROCESS-SCENARIO-BATCH.
+007220     PERFORM 5100-OPEN-SCENARIO-FILES THRU 5100-EXIT
+007230     PERFORM 5200-READ-SCENARIO-RECORD THRU 5200-EXIT
+007240     PERFORM 5300-PROCESS-ONE-SCENARIO THRU 5300-EXIT
+007250         UNTIL END-OF-SCENARIO-FILE
+007260     PERFORM 5900-CLOSE-SCENARIO-FILES THRU 5900-EXIT.
+007270 5000-EXIT.
+007280     EXIT.
+007290 
+007300 5100-OPEN-SCENARIO-FILES.
+007310     OPEN OUTPUT SCENARIO-REPORT-FILE
+007320     OPEN OUTPUT EXCEPTION-REPORT-FILE
+007330     OPEN EXTEND HOUSEKEEPING-LOG-FILE
+007340     IF NOT LOG-FILE-OK
+007350         OPEN OUTPUT HOUSEKEEPING-LOG-FILE
+007360     END-IF
+007370     MOVE SPACES TO WC-SCENARIO-ID
+007380     MOVE 'SCENARIO ID  A     B     C     D     E    F    G' 
+007390         TO SCENARIO-REPORT-LINE
+007400     WRITE SCENARIO-REPORT-LINE.
+007410 5100-EXIT.
+007420     EXIT.
+007430 
+007440 5200-READ-SCENARIO-RECORD.
+007450     READ SCENARIO-INPUT-FILE
+007460         AT END SET END-OF-SCENARIO-FILE TO TRUE
+007470     END-READ.
+007480 5200-EXIT.
+007490     EXIT.
+007500 
+007510 5300-PROCESS-ONE-SCENARIO.
+007520     MOVE SI-SCENARIO-ID TO WS-CURRENT-SCENARIO-ID
+007530     MOVE SI-DEPAR-TIME TO WS-CURRENT-DEPAR-TIME
+007540     MOVE SI-STAY-OVER-TIME TO WS-CURRENT-STAY-OVER-TIME
+007550     MOVE SI-TEAM-SIZE TO WS-CURRENT-TEAM-SIZE
+007560     PERFORM 4000-VALIDATE-AND-COMPUTE-RESULTS THRU 4000-EXIT
+007570     PERFORM 6000-WRITE-LOG-RECORD THRU 6000-EXIT
+007580     PERFORM 6100-CHECK-CUTOFF-TIME THRU 6100-EXIT
+007590     PERFORM 5400-WRITE-COMPARISON-LINE THRU 5400-EXIT
+007600     PERFORM 5200-READ-SCENARIO-RECORD THRU 5200-EXIT.
+007610 5300-EXIT.
+007620     EXIT.
+007630 
+007640 5400-WRITE-COMPARISON-LINE.
+007650     MOVE SI-SCENARIO-ID TO WC-SCENARIO-ID
+007660     MOVE A TO WC-A
+007670     MOVE B TO WC-B
+007680     MOVE C TO WC-C
+007690     MOVE D TO WC-D
+007700     MOVE E TO WC-E
+007710     MOVE F TO WC-F
+007720     MOVE G TO WC-G
+007730     WRITE SCENARIO-REPORT-LINE FROM WS-SCENARIO-LINE.
+007740 5400-EXIT.
+007750     EXIT.
+007760 
+007770 5900-CLOSE-SCENARIO-FILES.
+007780     CLOSE SCENARIO-INPUT-FILE
+007790     CLOSE SCENARIO-REPORT-FILE
+007800     CLOSE EXCEPTION-REPORT-FILE
+007810     CLOSE HOUSEKEEPING-LOG-FILE.
+007820 5900-EXIT.
+007830     EXIT.
+007840 
+007850*==================================================================*
+007860*  6000-WRITE-LOG-RECORD - APPEND TODAY'S (OR THIS SCENARIO'S)     *
+007870*  INPUTS AND RESULT-VALUES TO THE HOUSEKEEPING-LOG-FILE.          *
+007880*==================================================================*
+007890 6000-WRITE-LOG-RECORD.
+007900     MOVE SPACES TO HOUSEKEEPING-LOG-RECORD
+007910     MOVE WS-RUN-DATE TO HL-RUN-DATE
+007920     MOVE WS-RUN-TIME(1:6) TO HL-RUN-TIME
+007930     MOVE SHIFT-START TO HL-SHIFT-START
+007940     MOVE WS-CURRENT-SCENARIO-ID TO HL-SCENARIO-ID
+007950     MOVE WS-CURRENT-DEPAR-TIME TO HL-DEPAR-TIME
+007960     MOVE WS-CURRENT-STAY-OVER-TIME TO HL-STAY-OVER-TIME
+007970     MOVE WS-CURRENT-TEAM-SIZE TO HL-TEAM-SIZE
+007980     MOVE A TO HL-RESULT-A
+007990     MOVE B TO HL-RESULT-B
+008000     MOVE C TO HL-RESULT-C
+008010     MOVE D TO HL-RESULT-D
+008020     MOVE E TO HL-RESULT-E
+008030     MOVE F TO HL-RESULT-F
+008040     MOVE G TO HL-RESULT-G
+008050     WRITE HOUSEKEEPING-LOG-RECORD.
+008060 6000-EXIT.
+008070     EXIT.
+008080 
+008090*==================================================================*
+008100*  6100-CHECK-CUTOFF-TIME - WHEN THE PROJECTED FINISH TIME F RUNS  *
+008110*  PAST THE CONFIGURABLE CUTOFF, WRITE A LINE TO THE EXCEPTION     *
+008120*  REPORT NAMING THE SHIFT AND THE OVERAGE.                        *
+008130*==================================================================*
+008140 6100-CHECK-CUTOFF-TIME.
+008150     IF F > WS-CUTOFF-TIME
+008160         COMPUTE WS-SHIFT-OVERAGE = F - WS-CUTOFF-TIME
+008170         MOVE SHIFT-START TO WE-SHIFT-START
+008180         MOVE WS-CURRENT-SCENARIO-ID TO WE-SCENARIO-ID
+008190         MOVE F TO WE-PROJECTED-FINISH
+008200         MOVE WS-CUTOFF-TIME TO WE-CUTOFF-TIME
+008210         MOVE WS-SHIFT-OVERAGE TO WE-OVERAGE
+008220         WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPTION-LINE
+008230     END-IF.
+008240 6100-EXIT.
+008250     EXIT.
+008260 
+008270*==================================================================*
+008280*  9000-TERMINATE / 9500 ERROR / 9999 EXIT                        *
+008290*==================================================================*
+008300 9000-TERMINATE.
+008310     DISPLAY A
+008320     DISPLAY B
+008330     DISPLAY C
+008340     DISPLAY D
+008350     DISPLAY E
+008360     DISPLAY F
+008370     DISPLAY G.
+008380 9000-EXIT.
+008390     EXIT.
+008400 
+008410*----------------------------------------------------------------*
+008420*  9500-STAFFING-ERROR-ROUTINE - A ZERO OR SHORT-STAFFED TEAM      *
+008430*  SIZE CANNOT COVER THE WORKLOAD.  DISPLAY A MESSAGE NAMING THE  *
+008440*  WORKLOAD AND THE TEAM SIZE AND STOP THE RUN CLEANLY.            *
+008450*----------------------------------------------------------------*
+008460 9500-STAFFING-ERROR-ROUTINE.
+008470     MOVE C TO WS-WORKLOAD-DISPLAY
+008480     MOVE WS-EFFECTIVE-TEAM-SIZE TO WS-TEAM-SIZE-DISPLAY
+008490     DISPLAY 'HOUSEKEEPING STAFFING ERROR -- CANNOT SPREAD A '
+008500         WS-WORKLOAD-DISPLAY
+008510         '-MINUTE WORKLOAD ACROSS A '
+008520         WS-TEAM-SIZE-DISPLAY
+008530         '-PERSON HOUSEKEEPING TEAM'
+008540     DISPLAY 'RUN TERMINATED -- CORRECT HOUSE-KEEPING-TEAM-SIZE '
+008550         'OR THE CONTROL-CARD TEAM-SIZE OVERRIDE AND RESUBMIT'
+008560     GO TO 9999-EXIT.
+008570 9500-EXIT.
+008580     EXIT.
+008590 
+008600*----------------------------------------------------------------*
+008610*  9600-FILE-OPEN-ERROR-ROUTINE - A MISSING OR MISNAMED INPUT     *
+008620*  FILE MUST NOT BE LEFT TO RUN THE READ LOOP FOREVER AGAINST A  *
+008630*  FILE THAT WAS NEVER OPENED.  NAME THE FILE AND STOP CLEANLY.  *
+008640*----------------------------------------------------------------*
+008650 9600-FILE-OPEN-ERROR-ROUTINE.
+008660     DISPLAY 'HOUSEKEEPING FILE ERROR -- UNABLE TO OPEN '
+008670         WS-BAD-FILE-NAME
+008680     DISPLAY 'RUN TERMINATED -- VERIFY THE FILE EXISTS AND IS '
+008690         'CORRECTLY NAMED AND RESUBMIT'
+008700     GO TO 9999-EXIT.
+008710 9600-EXIT.
+008720     EXIT.
+008730 
+008740 9999-EXIT.
+008750     STOP RUN.
